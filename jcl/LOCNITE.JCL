@@ -0,0 +1,73 @@
+//LOCNITE  JOB  (ACCTNO),'LOCATION NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* LOCNITE - NIGHTLY PICK-FACE LOCATION MASTER RUN               *
+//*                                                                *
+//* SCHEDULED TO RUN UNATTENDED EVERY NIGHT AFTER THE WAREHOUSE    *
+//* CLOSES, ONCE THE ITEM-MASTER UPDATE FEED FROM THE HOST HAS     *
+//* LANDED.  NORMAL SCHEDULED START TIME IS 02:00.                *
+//*                                                                *
+//* STEP1 RUNS HELLO, WHICH LOADS THE ACTIVE LOCATIONS FROM THE    *
+//* ITEM-MASTER FILE AND PRODUCES THE LOCATION AND EXCEPTION       *
+//* REPORTS.  A NON-ZERO CONDITION CODE FROM STEP1 MEANS THE RUN   *
+//* DID NOT COMPLETE NORMALLY AND MUST BE INVESTIGATED BEFORE THE  *
+//* WAREHOUSE OPENS - SEE THE LOC0xxx MESSAGES ON THE JOBLOG.      *
+//*                                                                *
+//* RESTART - IF STEP1 ABENDS OR IS CANCELLED, RESUBMIT WITH       *
+//* PARM='RESTART' ON THE EXEC STATEMENT BELOW TO RESUME FROM THE  *
+//* LAST CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE FILE.  THE   *
+//* LOCRPT/LOCEXCPT DATASETS ARE CATALOGED (DISP=MOD) RATHER THAN  *
+//* SYSOUT SO A RESTART RUN GENUINELY EXTENDS THE PRIOR RUN'S      *
+//* PARTIAL OUTPUT INSTEAD OF STARTING A FRESH SPOOL DATASET.      *
+//*                                                                *
+//* STEP2 RUNS LOCXTR, WHICH EXTRACTS THE ITEM-MASTER FILE TO A    *
+//* COMMA-DELIMITED FEED FOR THE WAREHOUSE MANAGEMENT SYSTEM.  IT  *
+//* ONLY RUNS WHEN STEP1 COMPLETES NORMALLY.                       *
+//*                                                                *
+//* MOD HISTORY                                                    *
+//* ---------- --- ----------------------------------------------- *
+//* 2026-08-09 RSM  ORIGINAL                                       *
+//* 2026-08-09 RSM  ADDED STEP2 - WMS DELIMITED EXTRACT (LOCXTR)   *
+//* 2026-08-09 RSM  LOCRPT/LOCEXCPT CHANGED FROM SYSOUT TO         *
+//*                 CATALOGED DATASETS SO A RESTART CAN ACTUALLY   *
+//*                 EXTEND THE PRIOR RUN'S PARTIAL OUTPUT          *
+//*****************************************************************
+//*
+//STEP1    EXEC PGM=HELLO,PARM='START'
+//STEPLIB  DD   DSN=PROD.LOCATION.LOADLIB,DISP=SHR
+//ITEMMAST DD   DSN=PROD.ITEM.MASTER,DISP=SHR
+//LOCCKPT  DD   DSN=PROD.LOCATION.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),RECFM=FB,LRECL=28
+//LOCRPT   DD   DSN=PROD.LOCATION.RPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),RECFM=FB,LRECL=132
+//LOCEXCPT DD   DSN=PROD.LOCATION.EXCPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(10,10)),RECFM=FB,LRECL=132
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP2    EXEC PGM=LOCXTR,COND=(0,NE,STEP1)
+//STEPLIB  DD   DSN=PROD.LOCATION.LOADLIB,DISP=SHR
+//ITEMMAST DD   DSN=PROD.ITEM.MASTER,DISP=SHR
+//LOCXTR   DD   DSN=PROD.LOCATION.WMSFEED,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=80
+//SYSOUT   DD   SYSOUT=*
+//*
+//COMPLETE IF (STEP1.RC = 0) AND (STEP2.RC = 0) THEN
+//MSG1     EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSUT2   DD   SYSOUT=(*,OPERMSG)
+//SYSUT1   DD   *
+  LOCNITE COMPLETED NORMALLY
+/*
+//SYSIN    DD   DUMMY
+//ENDCOMP  ENDIF
+//*
+//FAILED   IF (STEP1.RC > 0) OR (STEP2.RC > 0) THEN
+//MSG2     EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSUT2   DD   SYSOUT=(*,OPERMSG)
+//SYSUT1   DD   *
+  LOCNITE FAILED - SEE STEP RETURN CODES ABOVE ZERO ON THE JOBLOG
+/*
+//SYSIN    DD   DUMMY
+//ENDFAIL  ENDIF
