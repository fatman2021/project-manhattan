@@ -0,0 +1,50 @@
+//LOCRECN  JOB  (ACCTNO),'LOCATION RECON',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*****************************************************************
+//* LOCRECN - PICK-FACE LOCATION PHYSICAL COUNT RECONCILIATION   *
+//*                                                                *
+//* SUBMITTED BY THE WAREHOUSE SUPERVISOR AFTER A CYCLE COUNT,    *
+//* NOT PART OF THE LOCNITE NIGHTLY CHAIN - IT DEPENDS ON THE     *
+//* HANDHELD SCANNER UPLOAD (LOCPHYS) WHICH IS NOT PRODUCED       *
+//* EVERY NIGHT.                                                  *
+//*                                                                *
+//* STEP1 SORTS THE RAW SCANNER UPLOAD INTO LOCATION CODE         *
+//* SEQUENCE, WHICH LOCRECON REQUIRES.                             *
+//*                                                                *
+//* STEP2 RUNS LOCRECON, WHICH MATCHES THE SORTED PHYSICAL COUNT   *
+//* AGAINST THE ITEM-MASTER FILE AND PRODUCES THE LOCRECON         *
+//* DISCREPANCY REPORT - LOCATIONS ON THE MASTER BUT NOT           *
+//* COUNTED, COUNTED BUT NOT ON THE MASTER, OR COUNTED WITH A      *
+//* DIFFERENT STATUS THAN THE MASTER SHOWS.                        *
+//*                                                                *
+//* MOD HISTORY                                                    *
+//* ---------- --- ----------------------------------------------- *
+//* 2026-08-09 RSM  ORIGINAL                                       *
+//* 2026-08-09 RSM  ADDED DELSORT TO SCRATCH THE PRIOR SORTED      *
+//*                 EXTRACT SO REPEAT CYCLE-COUNT SUBMISSIONS      *
+//*                 DO NOT ABEND AT ALLOCATION OR ACCUMULATE       *
+//*                 STALE RECORDS FROM AN EARLIER COUNT            *
+//*****************************************************************
+//*
+//DELSORT  EXEC PGM=IEFBR14
+//DD1      DD   DSN=PROD.LOCATION.PHYSCNT.SORTED,
+//             DISP=(MOD,DELETE,DELETE),
+//             SPACE=(TRK,0),UNIT=SYSDA
+//*
+//STEP1    EXEC PGM=SORT
+//SYSOUT   DD   SYSOUT=*
+//SORTIN   DD   DSN=PROD.LOCATION.PHYSCNT.RAW,DISP=SHR
+//SORTOUT  DD   DSN=PROD.LOCATION.PHYSCNT.SORTED,
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),RECFM=FB,LRECL=20
+//SYSIN    DD   *
+  SORT FIELDS=(1,10,CH,A)
+/*
+//*
+//STEP2    EXEC PGM=LOCRECON,COND=(0,NE,STEP1)
+//STEPLIB  DD   DSN=PROD.LOCATION.LOADLIB,DISP=SHR
+//ITEMMAST DD   DSN=PROD.ITEM.MASTER,DISP=SHR
+//LOCPHYS  DD   DSN=PROD.LOCATION.PHYSCNT.SORTED,DISP=SHR
+//LOCRECON DD   SYSOUT=*
+//SYSOUT   DD   SYSOUT=*
