@@ -0,0 +1,225 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LOCXTR.
+000030 AUTHOR.        R S MORALES.
+000040 INSTALLATION.  DISTRIBUTION CENTER SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  LOCXTR - PICK-FACE LOCATION MASTER DELIMITED EXTRACT          *
+000090*                                                                *
+000100*  READS THE ITEM-MASTER FILE AND WRITES A COMMA-DELIMITED       *
+000110*  EXTRACT OF EVERY LOCATION FOR THE DOWNSTREAM WAREHOUSE        *
+000120*  MANAGEMENT SYSTEM (WMS) FEED.  RUN AS A STEP AFTER HELLO IN   *
+000130*  THE NIGHTLY JOB (SEE JCL/LOCNITE.JCL, STEP2).                 *
+000140*                                                                *
+000150*  EXTRACT RECORD LAYOUT (ONE LOCATION PER LINE) -               *
+000160*      LOCATION CODE , STATUS                                    *
+000170*                                                                *
+000180*  RECORDS THAT FAIL THE SAME EDIT HELLO APPLIES BEFORE ITS      *
+000190*  LOCATION REPORT (BLANK/LOW-VALUE CODE, EMBEDDED BLANK, OR AN  *
+000200*  UNRECOGNIZED STATUS BYTE) ARE SKIPPED RATHER THAN FED TO THE  *
+000210*  WMS - THEY ARE COUNTED AND REPORTED BUT NOT DISPLAYED HERE;   *
+000220*  SEE LOCEXCPT FROM THE HELLO STEP FOR THE DETAIL OF EACH ONE.  *
+000230*                                                                *
+000240*  MOD HISTORY                                                  *
+000250*  ---------- --- --------------------------------------------- *
+000260*  2026-08-09 RSM  ORIGINAL                                      *
+000270*  2026-08-09 RSM  SKIP RECORDS THAT FAIL THE HELLO EDIT CHECKS  *
+000280*                  INSTEAD OF FEEDING THEM TO THE WMS UNVALIDATED*
+000290*****************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.  IBM-370.
+000330 OBJECT-COMPUTER.  IBM-370.
+000340 INPUT-OUTPUT SECTION.
+000350 FILE-CONTROL.
+000360     SELECT ITEM-MASTER      ASSIGN TO ITEMMAST
+000370            ORGANIZATION IS INDEXED
+000380            ACCESS MODE IS DYNAMIC
+000390            RECORD KEY IS LOC-CODE OF ITEM-MASTER-RECORD
+000400            FILE STATUS IS LOC-ITEMMAST-STATUS.
+000410 
+000420     SELECT LOC-XTR-FILE     ASSIGN TO LOCXTR
+000430            ORGANIZATION IS LINE SEQUENTIAL
+000440            FILE STATUS IS LOC-XTR-STATUS.
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  ITEM-MASTER
+000480     LABEL RECORDS ARE STANDARD
+000490     RECORD CONTAINS 20 CHARACTERS.
+000500     COPY LOCREC
+000510         REPLACING ==:LOC-LVL:==    BY ==01==
+000520                   ==:LOC-NAME:==   BY ==ITEM-MASTER-RECORD==
+000530                   ==:LOC-SUBLVL:== BY ==05==
+000540                   ==:LOC-OCCURS:== BY ==      ==.
+000550 
+000560 FD  LOC-XTR-FILE
+000570     LABEL RECORDS ARE STANDARD
+000580     RECORD CONTAINS 80 CHARACTERS.
+000590 01  LOC-XTR-RECORD                  PIC X(80).
+000600 
+000610 WORKING-STORAGE SECTION.
+000620 01  LOC-ITEMMAST-STATUS             PIC X(02).
+000630     88  LOC-ITEMMAST-OK                 VALUE '00'.
+000640 01  LOC-XTR-STATUS                  PIC X(02).
+000650     88  LOC-XTR-OK                      VALUE '00'.
+000660 
+000670 01  LOC-EOF-SWITCH                  PIC X(01)  VALUE 'N'.
+000680     88  LOC-AT-EOF                      VALUE 'Y'.
+000690 
+000700 01  LOC-XTR-COUNT                   PIC 9(06)  VALUE ZERO.
+000710 01  LOC-SKIP-COUNT                  PIC 9(06)  VALUE ZERO.
+000720 
+000730 01  LOC-XTR-STATUS-WORD             PIC X(08)  VALUE SPACES.
+000740 
+000750*****************************************************************
+000760*  EDIT SWITCHES - SAME EDIT HELLO APPLIES (SEE HELLO.CBL        *
+000770*  2300-VALIDATE-ENTRY); KEPT IN STEP WITH HELLO SO A RECORD     *
+000780*  HELLO WOULD REJECT NEVER REACHES THE WMS FEED EITHER          *
+000790*****************************************************************
+000800 01  LOC-EDIT-SWITCH                 PIC X(01)  VALUE 'Y'.
+000810     88  LOC-ENTRY-VALID                 VALUE 'Y'.
+000820     88  LOC-ENTRY-INVALID               VALUE 'N'.
+000830 01  LOC-EDIT-SUB                    PIC 9(02) COMP.
+000840 
+000850 PROCEDURE DIVISION.
+000860*****************************************************************
+000870*  0000-MAINLINE                                                 *
+000880*****************************************************************
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE
+000910         THRU 1000-INITIALIZE-EXIT.
+000920     PERFORM 2000-EXTRACT-LOCATIONS
+000930         THRU 2000-EXTRACT-LOCATIONS-EXIT.
+000940     PERFORM 8000-TERMINATE
+000950         THRU 8000-TERMINATE-EXIT.
+000960 
+000970*****************************************************************
+000980*  1000-INITIALIZE - OPEN THE ITEM-MASTER AND EXTRACT FILES      *
+000990*****************************************************************
+001000 1000-INITIALIZE.
+001010     OPEN INPUT ITEM-MASTER.
+001020     IF NOT LOC-ITEMMAST-OK
+001030         DISPLAY 'LOC0901E LOCXTR - ITEM-MASTER OPEN FAILED, '
+001040                 LOC-ITEMMAST-STATUS UPON CONSOLE
+001050         MOVE 16 TO RETURN-CODE
+001060         GO TO 8000-TERMINATE
+001070     END-IF.
+001080 
+001090     OPEN OUTPUT LOC-XTR-FILE.
+001100     IF NOT LOC-XTR-OK
+001110         DISPLAY 'LOC0902E LOCXTR - LOCXTR OPEN FAILED, '
+001120                 LOC-XTR-STATUS UPON CONSOLE
+001130         MOVE 16 TO RETURN-CODE
+001140         GO TO 8000-TERMINATE
+001150     END-IF.
+001160 1000-INITIALIZE-EXIT.
+001170     EXIT.
+001180 
+001190*****************************************************************
+001200*  2000-EXTRACT-LOCATIONS - READ ITEM-MASTER, WRITE ONE          *
+001210*                    DELIMITED RECORD PER VALID LOCATION         *
+001220*****************************************************************
+001230 2000-EXTRACT-LOCATIONS.
+001240     PERFORM 2100-READ-ITEM-MASTER
+001250         THRU 2100-READ-ITEM-MASTER-EXIT.
+001260     PERFORM 2200-WRITE-EXTRACT-RECORD
+001270         THRU 2200-WRITE-EXTRACT-RECORD-EXIT
+001280         UNTIL LOC-AT-EOF.
+001290 2000-EXTRACT-LOCATIONS-EXIT.
+001300     EXIT.
+001310 
+001320 2100-READ-ITEM-MASTER.
+001330     READ ITEM-MASTER NEXT RECORD
+001340         AT END
+001350             SET LOC-AT-EOF TO TRUE
+001360     END-READ.
+001370 2100-READ-ITEM-MASTER-EXIT.
+001380     EXIT.
+001390 
+001400 2200-WRITE-EXTRACT-RECORD.
+001410     PERFORM 2300-VALIDATE-ENTRY
+001420         THRU 2300-VALIDATE-ENTRY-EXIT.
+001430     IF LOC-ENTRY-VALID
+001440         IF LOC-ACTIVE OF ITEM-MASTER-RECORD
+001450             MOVE 'ACTIVE' TO LOC-XTR-STATUS-WORD
+001460         ELSE
+001470             MOVE 'INACTIVE' TO LOC-XTR-STATUS-WORD
+001480         END-IF
+001490         MOVE SPACES TO LOC-XTR-RECORD
+001500         STRING LOC-CODE OF ITEM-MASTER-RECORD DELIMITED BY SPACE
+001510                ','                            DELIMITED BY SIZE
+001520                LOC-XTR-STATUS-WORD            DELIMITED BY SPACE
+001530             INTO LOC-XTR-RECORD
+001540         WRITE LOC-XTR-RECORD
+001550         ADD 1 TO LOC-XTR-COUNT
+001560     ELSE
+001570         ADD 1 TO LOC-SKIP-COUNT
+001580     END-IF.
+001590     PERFORM 2100-READ-ITEM-MASTER
+001600         THRU 2100-READ-ITEM-MASTER-EXIT.
+001610 2200-WRITE-EXTRACT-RECORD-EXIT.
+001620     EXIT.
+001630 
+001640*****************************************************************
+001650*  2300-VALIDATE-ENTRY - EDIT ONE ITEM-MASTER RECORD             *
+001660*                    - REJECT BLANK OR LOW-VALUE CODES           *
+001670*                    - REJECT CODES WITH EMBEDDED BLANKS         *
+001680*                    - REJECT AN UNRECOGNIZED STATUS BYTE        *
+001690*                    SAME EDIT AS HELLO.CBL 2300-VALIDATE-ENTRY  *
+001700*****************************************************************
+001710 2300-VALIDATE-ENTRY.
+001720     SET LOC-ENTRY-VALID TO TRUE.
+001730 
+001740     IF LOC-CODE OF ITEM-MASTER-RECORD = SPACES
+001750        OR LOC-CODE OF ITEM-MASTER-RECORD = LOW-VALUES
+001760         SET LOC-ENTRY-INVALID TO TRUE
+001770         GO TO 2300-VALIDATE-ENTRY-EXIT
+001780     END-IF.
+001790 
+001800     MOVE 1 TO LOC-EDIT-SUB.
+001810     PERFORM 2310-CHECK-EMBEDDED-BLANK
+001820         THRU 2310-CHECK-EMBEDDED-BLANK-EXIT
+001830         VARYING LOC-EDIT-SUB FROM 1 BY 1
+001840         UNTIL LOC-EDIT-SUB > 10
+001850            OR LOC-ENTRY-INVALID.
+001860     IF LOC-ENTRY-INVALID
+001870         GO TO 2300-VALIDATE-ENTRY-EXIT
+001880     END-IF.
+001890 
+001900     IF LOC-STATUS OF ITEM-MASTER-RECORD NOT = 'A'
+001910        AND LOC-STATUS OF ITEM-MASTER-RECORD NOT = 'I'
+001920         SET LOC-ENTRY-INVALID TO TRUE
+001930     END-IF.
+001940 2300-VALIDATE-ENTRY-EXIT.
+001950     EXIT.
+001960 
+001970 2310-CHECK-EMBEDDED-BLANK.
+001980     IF LOC-CODE OF ITEM-MASTER-RECORD (LOC-EDIT-SUB:1) = SPACE
+001990        AND LOC-EDIT-SUB < 10
+002000        AND LOC-CODE OF ITEM-MASTER-RECORD
+002010                (LOC-EDIT-SUB + 1:10 - LOC-EDIT-SUB)
+002020                    NOT = SPACES
+002030         SET LOC-ENTRY-INVALID TO TRUE
+002040     END-IF.
+002050 2310-CHECK-EMBEDDED-BLANK-EXIT.
+002060     EXIT.
+002070 
+002080*****************************************************************
+002090*  8000-TERMINATE - CLOSE THE FILES                              *
+002100*****************************************************************
+002110 8000-TERMINATE.
+002120     CLOSE ITEM-MASTER
+002130           LOC-XTR-FILE.
+002140     IF RETURN-CODE = ZERO
+002150         DISPLAY 'LOC0011I LOCXTR - NORMAL COMPLETION, '
+002160                 LOC-XTR-COUNT ' LOCATIONS EXTRACTED, '
+002170                 LOC-SKIP-COUNT ' SKIPPED (FAILED EDIT)'
+002180             UPON CONSOLE
+002190     ELSE
+002200         DISPLAY 'LOC0012E LOCXTR - ABENDING, RETURN CODE '
+002210                 RETURN-CODE UPON CONSOLE
+002220     END-IF.
+002230 8000-TERMINATE-EXIT.
+002240     EXIT.
+002250     STOP RUN.
