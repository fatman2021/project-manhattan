@@ -0,0 +1,268 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LOCMAINT.
+000030 AUTHOR.        R S MORALES.
+000040 INSTALLATION.  DISTRIBUTION CENTER SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  LOCMAINT - PICK-FACE LOCATION MASTER MAINTENANCE              *
+000090*                                                                *
+000100*  MENU-DRIVEN ON-LINE MAINTENANCE OF THE ITEM-MASTER FILE -     *
+000110*  ADD, CHANGE, DELETE AND INQUIRE ON A SINGLE LOCATION AT A     *
+000120*  TIME.  FIRST OF THE PICK-FACE MAINTENANCE/ORDER-ENTRY SUITE   *
+000130*  TO RUN INTERACTIVELY RATHER THAN AS A BATCH STEP.             *
+000140*                                                                *
+000150*  MOD HISTORY                                                  *
+000160*  ---------- --- --------------------------------------------- *
+000170*  2026-08-09 RSM  ORIGINAL                                      *
+000180*  2026-08-09 RSM  INVALID KEY MESSAGES NOW DISTINGUISH A        *
+000190*                  GENUINE DUP-KEY/NOT-FOUND CONDITION FROM AN   *
+000200*                  UNEXPECTED ITEM-MASTER STATUS USING THE       *
+000210*                  LOC-ITEMMAST-DUP-KEY/-NOTFOUND LEVEL-88S      *
+000220*****************************************************************
+000230 ENVIRONMENT DIVISION.
+000240 CONFIGURATION SECTION.
+000250 SOURCE-COMPUTER.  IBM-370.
+000260 OBJECT-COMPUTER.  IBM-370.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT ITEM-MASTER      ASSIGN TO ITEMMAST
+000300            ORGANIZATION IS INDEXED
+000310            ACCESS MODE IS DYNAMIC
+000320            RECORD KEY IS LOC-CODE OF ITEM-MASTER-RECORD
+000330            FILE STATUS IS LOC-ITEMMAST-STATUS.
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  ITEM-MASTER
+000370     LABEL RECORDS ARE STANDARD
+000380     RECORD CONTAINS 20 CHARACTERS.
+000390     COPY LOCREC
+000400         REPLACING ==:LOC-LVL:==    BY ==01==
+000410                   ==:LOC-NAME:==   BY ==ITEM-MASTER-RECORD==
+000420                   ==:LOC-SUBLVL:== BY ==05==
+000430                   ==:LOC-OCCURS:== BY ==      ==.
+000440 
+000450 WORKING-STORAGE SECTION.
+000460 01  LOC-ITEMMAST-STATUS             PIC X(02).
+000470     88  LOC-ITEMMAST-OK                 VALUE '00'.
+000480     88  LOC-ITEMMAST-DUP-KEY            VALUE '22'.
+000490     88  LOC-ITEMMAST-NOTFOUND           VALUE '23'.
+000500 
+000510 01  LOC-DONE-SWITCH                 PIC X(01)  VALUE 'N'.
+000520     88  LOC-DONE                        VALUE 'Y'.
+000530 
+000540 01  LOC-MENU-CHOICE                 PIC X(01)  VALUE SPACES.
+000550 
+000560 01  LOC-KEY-ENTERED                 PIC X(10)  VALUE SPACES.
+000570 01  LOC-STATUS-ENTERED              PIC X(01)  VALUE SPACES.
+000580 01  LOC-CONFIRM-ENTERED             PIC X(01)  VALUE SPACES.
+000590 
+000600 PROCEDURE DIVISION.
+000610*****************************************************************
+000620*  0000-MAINLINE                                                 *
+000630*****************************************************************
+000640 0000-MAINLINE.
+000650     PERFORM 1000-INITIALIZE
+000660         THRU 1000-INITIALIZE-EXIT.
+000670     PERFORM 2000-PROCESS-MENU
+000680         THRU 2000-PROCESS-MENU-EXIT
+000690         UNTIL LOC-DONE.
+000700     PERFORM 8000-TERMINATE
+000710         THRU 8000-TERMINATE-EXIT.
+000720 
+000730*****************************************************************
+000740*  1000-INITIALIZE - OPEN THE ITEM-MASTER FILE FOR UPDATE        *
+000750*****************************************************************
+000760 1000-INITIALIZE.
+000770     OPEN I-O ITEM-MASTER.
+000780     IF LOC-ITEMMAST-STATUS = '35'
+000790         CLOSE ITEM-MASTER
+000800         OPEN OUTPUT ITEM-MASTER
+000810         CLOSE ITEM-MASTER
+000820         OPEN I-O ITEM-MASTER
+000830     END-IF.
+000840     IF NOT LOC-ITEMMAST-OK
+000850         DISPLAY 'LOC0901E LOCMAINT - ITEM-MASTER OPEN FAILED, '
+000860                 LOC-ITEMMAST-STATUS UPON CONSOLE
+000870         MOVE 16 TO RETURN-CODE
+000880         GO TO 8000-TERMINATE
+000890     END-IF.
+000900     DISPLAY 'LOCMAINT - PICK-FACE LOCATION MASTER MAINTENANCE'.
+000910 1000-INITIALIZE-EXIT.
+000920     EXIT.
+000930 
+000940*****************************************************************
+000950*  2000-PROCESS-MENU - DISPLAY THE MENU AND DISPATCH ONE CHOICE  *
+000960*****************************************************************
+000970 2000-PROCESS-MENU.
+000980     PERFORM 2100-DISPLAY-MENU
+000990         THRU 2100-DISPLAY-MENU-EXIT.
+001000     EVALUATE LOC-MENU-CHOICE
+001010         WHEN '1'
+001020             PERFORM 3000-ADD-LOCATION
+001030                 THRU 3000-ADD-LOCATION-EXIT
+001040         WHEN '2'
+001050             PERFORM 4000-CHANGE-LOCATION
+001060                 THRU 4000-CHANGE-LOCATION-EXIT
+001070         WHEN '3'
+001080             PERFORM 5000-DELETE-LOCATION
+001090                 THRU 5000-DELETE-LOCATION-EXIT
+001100         WHEN '4'
+001110             PERFORM 6000-INQUIRE-LOCATION
+001120                 THRU 6000-INQUIRE-LOCATION-EXIT
+001130         WHEN 'X'
+001140             SET LOC-DONE TO TRUE
+001150         WHEN OTHER
+001160             DISPLAY 'LOC0801E INVALID CHOICE - ENTER 1,2,3,4,X'
+001170     END-EVALUATE.
+001180 2000-PROCESS-MENU-EXIT.
+001190     EXIT.
+001200 
+001210 2100-DISPLAY-MENU.
+001220     DISPLAY ' '.
+001230     DISPLAY '1 - ADD A LOCATION'.
+001240     DISPLAY '2 - CHANGE A LOCATION'.
+001250     DISPLAY '3 - DELETE A LOCATION'.
+001260     DISPLAY '4 - INQUIRE ON A LOCATION'.
+001270     DISPLAY 'X - EXIT'.
+001280     DISPLAY 'ENTER YOUR CHOICE : ' WITH NO ADVANCING.
+001290     ACCEPT LOC-MENU-CHOICE.
+001300 2100-DISPLAY-MENU-EXIT.
+001310     EXIT.
+001320 
+001330*****************************************************************
+001340*  3000-ADD-LOCATION - ADD A NEW LOCATION TO THE ITEM-MASTER     *
+001350*****************************************************************
+001360 3000-ADD-LOCATION.
+001370     DISPLAY 'ENTER LOCATION CODE : ' WITH NO ADVANCING.
+001380     ACCEPT LOC-KEY-ENTERED.
+001390     IF LOC-KEY-ENTERED = SPACES
+001400         DISPLAY 'LOC0810E LOCATION CODE MAY NOT BE BLANK'
+001410         GO TO 3000-ADD-LOCATION-EXIT
+001420     END-IF.
+001430     DISPLAY 'ENTER STATUS (A = ACTIVE, I = INACTIVE) : '
+001440         WITH NO ADVANCING.
+001450     ACCEPT LOC-STATUS-ENTERED.
+001460     IF LOC-STATUS-ENTERED NOT = 'A'
+001470        AND LOC-STATUS-ENTERED NOT = 'I'
+001480         DISPLAY 'LOC0811E STATUS MUST BE A OR I'
+001490         GO TO 3000-ADD-LOCATION-EXIT
+001500     END-IF.
+001510     MOVE SPACES TO ITEM-MASTER-RECORD.
+001520     MOVE LOC-KEY-ENTERED TO LOC-CODE OF ITEM-MASTER-RECORD.
+001530     MOVE LOC-STATUS-ENTERED TO LOC-STATUS OF ITEM-MASTER-RECORD.
+001540     WRITE ITEM-MASTER-RECORD
+001550         INVALID KEY
+001560             IF LOC-ITEMMAST-DUP-KEY
+001570                 DISPLAY 'LOC0812E LOCATION ' LOC-KEY-ENTERED
+001580                         ' ALREADY EXISTS'
+001590             ELSE
+001600                 DISPLAY 'LOC0812E LOCATION ' LOC-KEY-ENTERED
+001610                         ' NOT ADDED, ITEM-MASTER STATUS '
+001620                         LOC-ITEMMAST-STATUS
+001630             END-IF
+001640             GO TO 3000-ADD-LOCATION-EXIT
+001650     END-WRITE.
+001660     DISPLAY 'LOC0100I LOCATION ' LOC-KEY-ENTERED ' ADDED'.
+001670 3000-ADD-LOCATION-EXIT.
+001680     EXIT.
+001690 
+001700*****************************************************************
+001710*  4000-CHANGE-LOCATION - CHANGE THE STATUS OF A LOCATION        *
+001720*****************************************************************
+001730 4000-CHANGE-LOCATION.
+001740     DISPLAY 'ENTER LOCATION CODE TO CHANGE : ' WITH NO ADVANCING.
+001750     ACCEPT LOC-KEY-ENTERED.
+001760     MOVE LOC-KEY-ENTERED TO LOC-CODE OF ITEM-MASTER-RECORD.
+001770     READ ITEM-MASTER
+001780         INVALID KEY
+001790             IF LOC-ITEMMAST-NOTFOUND
+001800                 DISPLAY 'LOC0813E LOC ' LOC-KEY-ENTERED
+001810                         ' NOT FOUND'
+001820             ELSE
+001830                 DISPLAY 'LOC0813E LOC ' LOC-KEY-ENTERED
+001840                         ' NOT READ, ITEM-MASTER STATUS '
+001850                         LOC-ITEMMAST-STATUS
+001860             END-IF
+001870             GO TO 4000-CHANGE-LOCATION-EXIT
+001880     END-READ.
+001890     DISPLAY 'CURRENT STATUS : ' LOC-STATUS OF
+001900             ITEM-MASTER-RECORD.
+001910     DISPLAY 'ENTER NEW STATUS (A = ACTIVE, I = INACTIVE) : '
+001920         WITH NO ADVANCING.
+001930     ACCEPT LOC-STATUS-ENTERED.
+001940     IF LOC-STATUS-ENTERED NOT = 'A'
+001950        AND LOC-STATUS-ENTERED NOT = 'I'
+001960         DISPLAY 'LOC0811E STATUS MUST BE A OR I'
+001970         GO TO 4000-CHANGE-LOCATION-EXIT
+001980     END-IF.
+001990     MOVE LOC-STATUS-ENTERED TO LOC-STATUS OF ITEM-MASTER-RECORD.
+002000     REWRITE ITEM-MASTER-RECORD.
+002010     DISPLAY 'LOC0101I LOCATION ' LOC-KEY-ENTERED ' CHANGED'.
+002020 4000-CHANGE-LOCATION-EXIT.
+002030     EXIT.
+002040 
+002050*****************************************************************
+002060*  5000-DELETE-LOCATION - DELETE A LOCATION FROM THE ITEM-MASTER *
+002070*****************************************************************
+002080 5000-DELETE-LOCATION.
+002090     DISPLAY 'ENTER LOCATION CODE TO DELETE : ' WITH NO ADVANCING.
+002100     ACCEPT LOC-KEY-ENTERED.
+002110     MOVE LOC-KEY-ENTERED TO LOC-CODE OF ITEM-MASTER-RECORD.
+002120     READ ITEM-MASTER
+002130         INVALID KEY
+002140             IF LOC-ITEMMAST-NOTFOUND
+002150                 DISPLAY 'LOC0813E LOC ' LOC-KEY-ENTERED
+002160                         ' NOT FOUND'
+002170             ELSE
+002180                 DISPLAY 'LOC0813E LOC ' LOC-KEY-ENTERED
+002190                         ' NOT READ, ITEM-MASTER STATUS '
+002200                         LOC-ITEMMAST-STATUS
+002210             END-IF
+002220             GO TO 5000-DELETE-LOCATION-EXIT
+002230     END-READ.
+002240     DISPLAY 'DELETE LOCATION ' LOC-KEY-ENTERED ' - ARE YOU SURE '
+002250             '(Y/N) ? ' WITH NO ADVANCING.
+002260     ACCEPT LOC-CONFIRM-ENTERED.
+002270     IF LOC-CONFIRM-ENTERED NOT = 'Y'
+002280         DISPLAY 'LOC0102I DELETE CANCELLED'
+002290         GO TO 5000-DELETE-LOCATION-EXIT
+002300     END-IF.
+002310     DELETE ITEM-MASTER RECORD.
+002320     DISPLAY 'LOC0103I LOCATION ' LOC-KEY-ENTERED ' DELETED'.
+002330 5000-DELETE-LOCATION-EXIT.
+002340     EXIT.
+002350 
+002360*****************************************************************
+002370*  6000-INQUIRE-LOCATION - DISPLAY ONE LOCATION                  *
+002380*****************************************************************
+002390 6000-INQUIRE-LOCATION.
+002400     DISPLAY 'ENTER LOCATION CODE : ' WITH NO ADVANCING.
+002410     ACCEPT LOC-KEY-ENTERED.
+002420     MOVE LOC-KEY-ENTERED TO LOC-CODE OF ITEM-MASTER-RECORD.
+002430     READ ITEM-MASTER
+002440         INVALID KEY
+002450             IF LOC-ITEMMAST-NOTFOUND
+002460                 DISPLAY 'LOC0813E LOC ' LOC-KEY-ENTERED
+002470                         ' NOT FOUND'
+002480             ELSE
+002490                 DISPLAY 'LOC0813E LOC ' LOC-KEY-ENTERED
+002500                         ' NOT READ, ITEM-MASTER STATUS '
+002510                         LOC-ITEMMAST-STATUS
+002520             END-IF
+002530             GO TO 6000-INQUIRE-LOCATION-EXIT
+002540     END-READ.
+002550     DISPLAY 'LOCATION CODE : ' LOC-CODE OF ITEM-MASTER-RECORD.
+002560     DISPLAY 'STATUS        : ' LOC-STATUS OF ITEM-MASTER-RECORD.
+002570 6000-INQUIRE-LOCATION-EXIT.
+002580     EXIT.
+002590 
+002600*****************************************************************
+002610*  8000-TERMINATE - CLOSE THE ITEM-MASTER FILE                   *
+002620*****************************************************************
+002630 8000-TERMINATE.
+002640     CLOSE ITEM-MASTER.
+002650     DISPLAY 'LOC0001I LOCMAINT - SESSION ENDED' UPON CONSOLE.
+002660 8000-TERMINATE-EXIT.
+002670     EXIT.
+002680     STOP RUN.
