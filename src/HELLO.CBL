@@ -0,0 +1,603 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    HELLO.
+000030 AUTHOR.        R S MORALES.
+000040 INSTALLATION.  DISTRIBUTION CENTER SYSTEMS.
+000050 DATE-WRITTEN.  2019-03-11.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  HELLO - PICK-FACE LOCATION TABLE LOAD AND REPORT             *
+000090*                                                                *
+000100*  LOADS THE ACTIVE PICK-FACE LOCATION LIST FROM THE ITEM-      *
+000110*  MASTER FILE, EDITS EACH ENTRY, AND PRODUCES A PAGINATED      *
+000120*  LOCATION REPORT AND AN EXCEPTION REPORT OF ENTRIES THAT      *
+000130*  FAIL EDIT.  CHECKPOINTS ARE TAKEN AS THE FILE IS READ SO     *
+000140*  A RESTART CAN RESUME WITHOUT REPROCESSING THE WHOLE FILE.    *
+000150*                                                                *
+000160*  MOD HISTORY                                                  *
+000170*  ---------- --- --------------------------------------------- *
+000180*  2019-03-11 RSM  ORIGINAL - FIVE LOCATIONS HARD-CODED IN WS   *
+000190*  2026-08-09 RSM  REPLACED HARD-CODED WS-TABLE WITH A READ OF  *
+000200*                  THE ITEM-MASTER FILE AT START OF RUN         *
+000210*  2026-08-09 RSM  REPLACED THE CONSOLE DISPLAY WITH A          *
+000220*                  PAGINATED LOCATION REPORT                    *
+000230*  2026-08-09 RSM  TABLE SIZE IS NOW DYNAMIC (OCCURS DEPENDING  *
+000240*                  ON), WITH A HARD ERROR ON OVERFLOW           *
+000250*  2026-08-09 RSM  ADDED CHECKPOINT/RESTART SO A MID-RUN ABEND  *
+000260*                  DOES NOT FORCE A FULL RERUN                  *
+000270*  2026-08-09 RSM  ADDED EDIT CHECKS AND AN EXCEPTION REPORT    *
+000280*                  FOR ENTRIES THAT FAIL EDIT                   *
+000290*  2026-08-09 RSM  LOCATION RECORD LAYOUT MOVED TO THE SHARED   *
+000300*                  LOCREC COPYBOOK                              *
+000310*  2026-08-09 RSM  RESTART PARM IS NOW RECEIVED THE WAY JCL     *
+000320*                  ACTUALLY PASSES IT - VIA THE LINKAGE         *
+000330*                  SECTION, NOT COMMAND-LINE                    *
+000340*  2026-08-09 RSM  A RESTART RUN NOW EXTENDS LOCRPT/LOCEXCPT    *
+000350*                  AND FLAGS THE CONTINUATION INSTEAD OF        *
+000360*                  TRUNCATING THE ABORTED RUN'S PARTIAL OUTPUT  *
+000370*  2026-08-09 RSM  CORRECTED LOC-CKPT-RECORD LENGTH AND THE     *
+000380*                  TABLE'S OCCURS LOWER BOUND; WIRED LOC-NEW-   *
+000390*                  PAGE INTO THE PAGE BREAK                     *
+000400*  2026-08-09 RSM  RESTART PARM IS NOW TRIMMED TO THE ACTUAL    *
+000410*                  PASSED LENGTH BEFORE USE INSTEAD OF MOVING   *
+000420*                  ALL 8 BYTES OF THE MAPPED LINKAGE FIELD      *
+000430*  2026-08-09 RSM  NORMAL COMPLETION NOW CLEARS THE LOCCKPT     *
+000440*                  CHECKPOINT SO A STALE ONE CANNOT BE USED BY  *
+000450*                  A MISTAKEN RESTART OF A COMPLETED RUN        *
+000460*****************************************************************
+000470*                                                                *
+000480*  RESTART PARM (PASSED AS THE EXEC STATEMENT PARM= AND          *
+000490*  RECEIVED VIA THE LINKAGE SECTION, THE WAY A JCL-INVOKED       *
+000500*  MAIN PROGRAM GETS ITS PARM TEXT ON THIS PLATFORM) -           *
+000510*      START    - NORMAL RUN, BEGIN AT FIRST ITEM-MASTER RECORD*
+000520*      RESTART  - RESUME AFTER THE LAST LOCCKPT CHECKPOINT      *
+000530*      (DEFAULTS TO START WHEN NO PARM IS SUPPLIED)             *
+000540*****************************************************************
+000550 ENVIRONMENT DIVISION.
+000560 CONFIGURATION SECTION.
+000570 SOURCE-COMPUTER.  IBM-370.
+000580 OBJECT-COMPUTER.  IBM-370.
+000590 SPECIAL-NAMES.
+000600     C01 IS LOC-NEW-PAGE.
+000610 INPUT-OUTPUT SECTION.
+000620 FILE-CONTROL.
+000630     SELECT ITEM-MASTER      ASSIGN TO ITEMMAST
+000640            ORGANIZATION IS INDEXED
+000650            ACCESS MODE IS DYNAMIC
+000660            RECORD KEY IS LOC-CODE OF ITEM-MASTER-RECORD
+000670            FILE STATUS IS LOC-ITEMMAST-STATUS.
+000680 
+000690     SELECT LOC-CKPT-FILE    ASSIGN TO LOCCKPT
+000700            ORGANIZATION IS INDEXED
+000710            ACCESS MODE IS DYNAMIC
+000720            RECORD KEY IS CKPT-KEY
+000730            FILE STATUS IS LOC-CKPT-STATUS.
+000740 
+000750     SELECT LOC-REPORT-FILE  ASSIGN TO LOCRPT
+000760            ORGANIZATION IS LINE SEQUENTIAL
+000770            FILE STATUS IS LOC-REPORT-STATUS.
+000780 
+000790     SELECT LOC-EXCEPT-FILE  ASSIGN TO LOCEXCPT
+000800            ORGANIZATION IS LINE SEQUENTIAL
+000810            FILE STATUS IS LOC-EXCEPT-STATUS.
+000820 DATA DIVISION.
+000830 FILE SECTION.
+000840 FD  ITEM-MASTER
+000850     LABEL RECORDS ARE STANDARD
+000860     RECORD CONTAINS 20 CHARACTERS.
+000870     COPY LOCREC
+000880         REPLACING ==:LOC-LVL:==    BY ==01==
+000890                   ==:LOC-NAME:==   BY ==ITEM-MASTER-RECORD==
+000900                   ==:LOC-SUBLVL:== BY ==05==
+000910                   ==:LOC-OCCURS:== BY ==      ==.
+000920 
+000930 FD  LOC-CKPT-FILE
+000940     LABEL RECORDS ARE STANDARD
+000950     RECORD CONTAINS 28 CHARACTERS.
+000960 01  LOC-CKPT-RECORD.
+000970     05  CKPT-KEY                    PIC X(04).
+000980     05  CKPT-LAST-KEY-READ          PIC X(10).
+000990     05  CKPT-RUN-DATE               PIC X(08).
+001000     05  CKPT-RECS-PROCESSED         PIC 9(06).
+001010 
+001020 FD  LOC-REPORT-FILE
+001030     LABEL RECORDS ARE STANDARD
+001040     RECORD CONTAINS 132 CHARACTERS.
+001050 01  LOC-REPORT-RECORD               PIC X(132).
+001060 
+001070 FD  LOC-EXCEPT-FILE
+001080     LABEL RECORDS ARE STANDARD
+001090     RECORD CONTAINS 132 CHARACTERS.
+001100 01  LOC-EXCEPT-RECORD               PIC X(132).
+001110 
+001120 WORKING-STORAGE SECTION.
+001130 01  LOC-ITEMMAST-STATUS             PIC X(02).
+001140     88  LOC-ITEMMAST-OK                 VALUE '00'.
+001150 01  LOC-CKPT-STATUS                 PIC X(02).
+001160     88  LOC-CKPT-OK                     VALUE '00'.
+001170 01  LOC-REPORT-STATUS               PIC X(02).
+001180 01  LOC-EXCEPT-STATUS               PIC X(02).
+001190 
+001200 01  LOC-EOF-SWITCH                  PIC X(01)  VALUE 'N'.
+001210     88  LOC-AT-EOF                      VALUE 'Y'.
+001220 01  LOC-RESTART-SWITCH              PIC X(01)  VALUE 'N'.
+001230     88  LOC-IS-RESTART                  VALUE 'Y'.
+001240 
+001250*****************************************************************
+001260*  THE ACTIVE LOCATION TABLE - DYNAMIC OCCURS, LOADED FROM THE   *
+001270*  ITEM-MASTER FILE.  LOC-MAX-ENTRIES BOUNDS THE TABLE; A RUN    *
+001280*  THAT WOULD EXCEED IT IS A HARD ERROR (SEE 2400-ADD-TABLE-     *
+001290*  ENTRY)                                                        *
+001300*****************************************************************
+001310 01  LOC-MAX-ENTRIES                 PIC 9(04) COMP  VALUE 500.
+001320 01  LOC-TABLE.
+001330     05  LOC-COUNT                   PIC 9(04) COMP  VALUE ZERO.
+001340     COPY LOCREC
+001350         REPLACING ==:LOC-LVL:==    BY ==05==
+001360                   ==:LOC-NAME:==   BY ==LOC-ENTRY==
+001370                   ==:LOC-SUBLVL:== BY ==10==
+001380                   ==:LOC-OCCURS:==
+001390          BY ==OCCURS 0 TO 500 TIMES DEPENDING ON LOC-COUNT
+001400              INDEXED BY LOC-IDX==.
+001410 
+001420*****************************************************************
+001430*  RESTART / CHECKPOINT CONTROLS                                 *
+001440*****************************************************************
+001450 01  LOC-RESTART-PARM                PIC X(08)  VALUE SPACES.
+001460 01  LOC-CKPT-INTERVAL               PIC 9(04) COMP  VALUE 50.
+001470 01  LOC-RECS-SINCE-CKPT             PIC 9(04) COMP  VALUE ZERO.
+001480 01  LOC-RECS-PROCESSED              PIC 9(06)       VALUE ZERO.
+001490 
+001500*****************************************************************
+001510*  EDIT / EXCEPTION COUNTERS                                     *
+001520*****************************************************************
+001530 01  LOC-EXCEPTION-COUNT             PIC 9(06)       VALUE ZERO.
+001540 01  LOC-EDIT-SWITCH                 PIC X(01)  VALUE 'Y'.
+001550     88  LOC-ENTRY-VALID                 VALUE 'Y'.
+001560     88  LOC-ENTRY-INVALID               VALUE 'N'.
+001570 01  LOC-EDIT-REASON                 PIC X(30)  VALUE SPACES.
+001580 01  LOC-EDIT-SUB                    PIC 9(02) COMP.
+001590 
+001600*****************************************************************
+001610*  REPORT LAYOUT CONTROLS                                        *
+001620*****************************************************************
+001630 01  LOC-CURRENT-DATE.
+001640     05  LOC-CUR-YYYY                PIC 9(04).
+001650     05  LOC-CUR-MM                  PIC 9(02).
+001660     05  LOC-CUR-DD                  PIC 9(02).
+001670 01  LOC-REPORT-DATE                 PIC X(10)  VALUE SPACES.
+001680 01  LOC-PAGE-NUMBER                 PIC 9(04) COMP  VALUE ZERO.
+001690 01  LOC-LINE-COUNT                  PIC 9(03) COMP  VALUE 99.
+001700 01  LOC-LINES-PER-PAGE              PIC 9(03) COMP  VALUE 20.
+001710 
+001720 01  LOC-HDG-1.
+001730     05  FILLER                      PIC X(20)  VALUE SPACES.
+001740     05  FILLER                      PIC X(30)
+001750         VALUE 'PICK-FACE LOCATION MASTER LIST'.
+001760     05  FILLER                      PIC X(15)  VALUE SPACES.
+001770     05  FILLER                      PIC X(05)  VALUE 'PAGE '.
+001780     05  HDG-1-PAGE                  PIC ZZZ9.
+001790 
+001800 01  LOC-HDG-2.
+001810     05  FILLER                PIC X(11)  VALUE 'RUN DATE : '.
+001820     05  HDG-2-DATE            PIC X(10).
+001830     05  FILLER                PIC X(59)  VALUE SPACES.
+001840     05  FILLER                PIC X(13)  VALUE 'PROGRAM HELLO'.
+001850 
+001860 01  LOC-HDG-3                       PIC X(40)  VALUE SPACES.
+001870 
+001880 01  LOC-HDG-4.
+001890     05  FILLER                PIC X(06)  VALUE 'SEQ NO'.
+001900     05  FILLER                PIC X(04)  VALUE SPACES.
+001910     05  FILLER                PIC X(14)  VALUE 'LOCATION CODE'.
+001920     05  FILLER                PIC X(04)  VALUE SPACES.
+001930     05  FILLER                PIC X(06)  VALUE 'STATUS'.
+001940 
+001950 01  LOC-DETAIL-LINE.
+001960     05  DTL-SEQ-NO                  PIC ZZZ9.
+001970     05  FILLER                      PIC X(06)  VALUE SPACES.
+001980     05  DTL-LOCATION-CODE           PIC X(10).
+001990     05  FILLER                      PIC X(08)  VALUE SPACES.
+002000     05  DTL-STATUS                  PIC X(08).
+002010 
+002020 01  LOC-TOTAL-LINE.
+002030     05  FILLER                      PIC X(20)
+002040         VALUE 'TOTAL LOCATIONS ... '.
+002050     05  TOT-LOCATION-COUNT          PIC ZZZ9.
+002060 
+002070 01  LOC-EXC-HDG-1.
+002080     05  FILLER                      PIC X(20)  VALUE SPACES.
+002090     05  FILLER                      PIC X(30)
+002100         VALUE 'LOCATION MASTER EXCEPTION LIST'.
+002110 
+002120 01  LOC-EXC-HDG-2.
+002130     05  FILLER                PIC X(11)  VALUE 'RUN DATE : '.
+002140     05  EXC-HDG-2-DATE        PIC X(10).
+002150 
+002160 01  LOC-EXC-DETAIL-LINE.
+002170     05  EXC-LOCATION-CODE           PIC X(10).
+002180     05  FILLER                      PIC X(04)  VALUE SPACES.
+002190     05  EXC-REASON                  PIC X(30).
+002200 
+002210 01  LOC-EXC-TOTAL-LINE.
+002220     05  FILLER                      PIC X(20)
+002230         VALUE 'TOTAL EXCEPTIONS .. '.
+002240     05  EXC-TOTAL-COUNT             PIC ZZZ9.
+002250 
+002260 LINKAGE SECTION.
+002270 01  LOC-PARM-AREA.
+002280     05  LOC-PARM-LEN                PIC S9(04) COMP.
+002290     05  LOC-PARM-TEXT               PIC X(08).
+002300 
+002310 PROCEDURE DIVISION USING LOC-PARM-AREA.
+002320*****************************************************************
+002330*  0000-MAINLINE                                                 *
+002340*****************************************************************
+002350 0000-MAINLINE.
+002360     PERFORM 1000-INITIALIZE
+002370         THRU 1000-INITIALIZE-EXIT.
+002380     PERFORM 2000-LOAD-LOCATION-TABLE
+002390         THRU 2000-LOAD-LOCATION-TABLE-EXIT.
+002400     PERFORM 5000-PRINT-LOCATION-REPORT
+002410         THRU 5000-PRINT-LOCATION-REPORT-EXIT.
+002420     PERFORM 8000-TERMINATE
+002430         THRU 8000-TERMINATE-EXIT.
+002440 
+002450*****************************************************************
+002460*  1000-INITIALIZE - OPEN FILES, GET RESTART PARM, POSITION      *
+002470*                    ITEM-MASTER FOR START OR RESTART            *
+002480*****************************************************************
+002490 1000-INITIALIZE.
+002500     MOVE SPACES TO LOC-RESTART-PARM.
+002510     IF LOC-PARM-LEN OF LOC-PARM-AREA > 0
+002520        AND LOC-PARM-LEN OF LOC-PARM-AREA <= 8
+002530         MOVE LOC-PARM-TEXT OF LOC-PARM-AREA
+002540                 (1:LOC-PARM-LEN OF LOC-PARM-AREA)
+002550             TO LOC-RESTART-PARM
+002560     END-IF.
+002570     IF LOC-RESTART-PARM = 'RESTART'
+002580         SET LOC-IS-RESTART TO TRUE
+002590     END-IF.
+002600 
+002610     ACCEPT LOC-CURRENT-DATE FROM DATE YYYYMMDD.
+002620     STRING LOC-CUR-MM  '/' LOC-CUR-DD '/' LOC-CUR-YYYY
+002630         DELIMITED BY SIZE INTO LOC-REPORT-DATE.
+002640 
+002650     OPEN INPUT ITEM-MASTER.
+002660     IF NOT LOC-ITEMMAST-OK
+002670         DISPLAY 'LOC0901E HELLO - ITEM-MASTER OPEN FAILED, '
+002680                 LOC-ITEMMAST-STATUS UPON CONSOLE
+002690         MOVE 16 TO RETURN-CODE
+002700         GO TO 8000-TERMINATE
+002710     END-IF.
+002720 
+002730     IF LOC-IS-RESTART
+002740         OPEN EXTEND LOC-REPORT-FILE
+002750         OPEN EXTEND LOC-EXCEPT-FILE
+002760         PERFORM 1150-WRITE-RESTART-BANNERS
+002770             THRU 1150-WRITE-RESTART-BANNERS-EXIT
+002780     ELSE
+002790         OPEN OUTPUT LOC-REPORT-FILE
+002800         OPEN OUTPUT LOC-EXCEPT-FILE
+002810         MOVE LOC-REPORT-DATE TO EXC-HDG-2-DATE
+002820         WRITE LOC-EXCEPT-RECORD FROM LOC-EXC-HDG-1
+002830         WRITE LOC-EXCEPT-RECORD FROM LOC-EXC-HDG-2
+002840         MOVE SPACES TO LOC-EXCEPT-RECORD
+002850         WRITE LOC-EXCEPT-RECORD
+002860     END-IF.
+002870 
+002880     OPEN I-O LOC-CKPT-FILE.
+002890     IF LOC-CKPT-STATUS = '35'
+002900         CLOSE LOC-CKPT-FILE
+002910         OPEN OUTPUT LOC-CKPT-FILE
+002920         CLOSE LOC-CKPT-FILE
+002930         OPEN I-O LOC-CKPT-FILE
+002940     END-IF.
+002950 
+002960     IF LOC-IS-RESTART
+002970         PERFORM 1100-POSITION-FOR-RESTART
+002980             THRU 1100-POSITION-FOR-RESTART-EXIT
+002990     ELSE
+003000         MOVE LOW-VALUES TO LOC-CODE OF ITEM-MASTER-RECORD
+003010         START ITEM-MASTER
+003020             KEY NOT LESS THAN LOC-CODE OF ITEM-MASTER-RECORD
+003030     END-IF.
+003040 1000-INITIALIZE-EXIT.
+003050     EXIT.
+003060 
+003070*****************************************************************
+003080*  1100-POSITION-FOR-RESTART - READ THE LAST CHECKPOINT AND      *
+003090*                    START THE ITEM-MASTER JUST PAST IT          *
+003100*****************************************************************
+003110 1100-POSITION-FOR-RESTART.
+003120     MOVE 'CTL1' TO CKPT-KEY.
+003130     READ LOC-CKPT-FILE
+003140         INVALID KEY
+003150             DISPLAY 'LOC0210I HELLO - NO CHECKPOINT FOUND, '
+003160                     'STARTING FROM THE BEGINNING' UPON CONSOLE
+003170             MOVE LOW-VALUES TO LOC-CODE OF ITEM-MASTER-RECORD
+003180             START ITEM-MASTER
+003190                 KEY NOT LESS THAN LOC-CODE OF ITEM-MASTER-RECORD
+003200             GO TO 1100-POSITION-FOR-RESTART-EXIT
+003210     END-READ.
+003220     MOVE CKPT-RECS-PROCESSED TO LOC-RECS-PROCESSED.
+003230     MOVE CKPT-LAST-KEY-READ TO LOC-CODE OF ITEM-MASTER-RECORD.
+003240     START ITEM-MASTER
+003250         KEY GREATER THAN LOC-CODE OF ITEM-MASTER-RECORD
+003260         INVALID KEY
+003270             DISPLAY 'LOC0220I HELLO - RESTART POINT IS EOF'
+003280                 UPON CONSOLE
+003290             SET LOC-AT-EOF TO TRUE
+003300     END-START.
+003310     DISPLAY 'LOC0200I HELLO - RESTARTING AFTER LOCATION '
+003320             CKPT-LAST-KEY-READ UPON CONSOLE.
+003330 1100-POSITION-FOR-RESTART-EXIT.
+003340     EXIT.
+003350 
+003360*****************************************************************
+003370*  1150-WRITE-RESTART-BANNERS - FLAG BOTH REPORTS AS A RESTART   *
+003380*                    CONTINUATION.  LOCATIONS READ BEFORE THE    *
+003390*                    LAST CHECKPOINT WERE ALREADY REPORTED ON    *
+003400*                    THE ABORTED RUN'S PARTIAL LOCRPT/LOCEXCPT   *
+003410*                    OUTPUT AND ARE NOT REREAD OR REPRINTED      *
+003420*                    HERE - THE TWO PARTIAL REPORTS MUST BE      *
+003430*                    COMBINED BY THE OPERATOR TO SEE EVERY       *
+003440*                    LOCATION FOR THE RUN                        *
+003450*****************************************************************
+003460 1150-WRITE-RESTART-BANNERS.
+003470     MOVE SPACES TO LOC-REPORT-RECORD.
+003480     STRING '*** RESTART CONTINUATION - LOCATIONS BEFORE THE '
+003490            'CHECKPOINT ARE ON THE PRIOR ABORTED RUNS PARTIAL '
+003500            'LOCRPT, NOT REPEATED HERE ***'
+003510         DELIMITED BY SIZE INTO LOC-REPORT-RECORD.
+003520     WRITE LOC-REPORT-RECORD.
+003530     MOVE SPACES TO LOC-EXCEPT-RECORD.
+003540     STRING '*** RESTART CONTINUATION - LOCATIONS BEFORE THE '
+003550            'CHECKPOINT ARE ON THE PRIOR ABORTED RUNS PARTIAL '
+003560            'LOCEXCPT, NOT REPEATED HERE ***'
+003570         DELIMITED BY SIZE INTO LOC-EXCEPT-RECORD.
+003580     WRITE LOC-EXCEPT-RECORD.
+003590 1150-WRITE-RESTART-BANNERS-EXIT.
+003600     EXIT.
+003610 
+003620*****************************************************************
+003630*  2000-LOAD-LOCATION-TABLE - READ THE ITEM-MASTER FILE AND      *
+003640*                    LOAD THE LOCATION TABLE                     *
+003650*****************************************************************
+003660 2000-LOAD-LOCATION-TABLE.
+003670     IF NOT LOC-AT-EOF
+003680         PERFORM 2100-READ-ITEM-MASTER
+003690             THRU 2100-READ-ITEM-MASTER-EXIT
+003700     END-IF.
+003710     PERFORM 2200-ADD-TABLE-ENTRY
+003720         THRU 2200-ADD-TABLE-ENTRY-EXIT
+003730         UNTIL LOC-AT-EOF.
+003740 2000-LOAD-LOCATION-TABLE-EXIT.
+003750     EXIT.
+003760 
+003770 2100-READ-ITEM-MASTER.
+003780     READ ITEM-MASTER NEXT RECORD
+003790         AT END
+003800             SET LOC-AT-EOF TO TRUE
+003810     END-READ.
+003820 2100-READ-ITEM-MASTER-EXIT.
+003830     EXIT.
+003840 
+003850 2200-ADD-TABLE-ENTRY.
+003860     ADD 1 TO LOC-RECS-PROCESSED.
+003870     PERFORM 2300-VALIDATE-ENTRY
+003880         THRU 2300-VALIDATE-ENTRY-EXIT.
+003890     IF LOC-ENTRY-VALID
+003900         PERFORM 2400-ADD-TABLE-ENTRY
+003910             THRU 2400-ADD-TABLE-ENTRY-EXIT
+003920     ELSE
+003930         PERFORM 2500-WRITE-EXCEPTION
+003940             THRU 2500-WRITE-EXCEPTION-EXIT
+003950     END-IF.
+003960     ADD 1 TO LOC-RECS-SINCE-CKPT.
+003970     IF LOC-RECS-SINCE-CKPT >= LOC-CKPT-INTERVAL
+003980         PERFORM 2600-WRITE-CHECKPOINT
+003990             THRU 2600-WRITE-CHECKPOINT-EXIT
+004000     END-IF.
+004010     PERFORM 2100-READ-ITEM-MASTER
+004020         THRU 2100-READ-ITEM-MASTER-EXIT.
+004030 2200-ADD-TABLE-ENTRY-EXIT.
+004040     EXIT.
+004050 
+004060*****************************************************************
+004070*  2300-VALIDATE-ENTRY - EDIT ONE ITEM-MASTER RECORD             *
+004080*                    - REJECT BLANK OR LOW-VALUE CODES           *
+004090*                    - REJECT CODES WITH EMBEDDED BLANKS         *
+004100*                    - REJECT AN UNRECOGNIZED STATUS BYTE        *
+004110*****************************************************************
+004120 2300-VALIDATE-ENTRY.
+004130     SET LOC-ENTRY-VALID TO TRUE.
+004140     MOVE SPACES TO LOC-EDIT-REASON.
+004150 
+004160     IF LOC-CODE OF ITEM-MASTER-RECORD = SPACES
+004170        OR LOC-CODE OF ITEM-MASTER-RECORD = LOW-VALUES
+004180         SET LOC-ENTRY-INVALID TO TRUE
+004190         MOVE 'LOCATION CODE IS BLANK' TO LOC-EDIT-REASON
+004200         GO TO 2300-VALIDATE-ENTRY-EXIT
+004210     END-IF.
+004220 
+004230     MOVE 1 TO LOC-EDIT-SUB.
+004240     PERFORM 2310-CHECK-EMBEDDED-BLANK
+004250         THRU 2310-CHECK-EMBEDDED-BLANK-EXIT
+004260         VARYING LOC-EDIT-SUB FROM 1 BY 1
+004270         UNTIL LOC-EDIT-SUB > 10
+004280            OR LOC-ENTRY-INVALID.
+004290     IF LOC-ENTRY-INVALID
+004300         GO TO 2300-VALIDATE-ENTRY-EXIT
+004310     END-IF.
+004320 
+004330     IF LOC-STATUS OF ITEM-MASTER-RECORD NOT = 'A'
+004340        AND LOC-STATUS OF ITEM-MASTER-RECORD NOT = 'I'
+004350         SET LOC-ENTRY-INVALID TO TRUE
+004360         MOVE 'INVALID STATUS CODE' TO LOC-EDIT-REASON
+004370     END-IF.
+004380 2300-VALIDATE-ENTRY-EXIT.
+004390     EXIT.
+004400 
+004410 2310-CHECK-EMBEDDED-BLANK.
+004420     IF LOC-CODE OF ITEM-MASTER-RECORD (LOC-EDIT-SUB:1) = SPACE
+004430        AND LOC-EDIT-SUB < 10
+004440        AND LOC-CODE OF ITEM-MASTER-RECORD
+004450                (LOC-EDIT-SUB + 1:10 - LOC-EDIT-SUB)
+004460                    NOT = SPACES
+004470         SET LOC-ENTRY-INVALID TO TRUE
+004480         MOVE 'EMBEDDED BLANK IN LOC CODE' TO LOC-EDIT-REASON
+004490     END-IF.
+004500 2310-CHECK-EMBEDDED-BLANK-EXIT.
+004510     EXIT.
+004520 
+004530*****************************************************************
+004540*  2400-ADD-TABLE-ENTRY - APPEND AN ENTRY TO THE LOCATION TABLE, *
+004550*                    ABENDING IF THE TABLE IS FULL               *
+004560*****************************************************************
+004570 2400-ADD-TABLE-ENTRY.
+004580     IF LOC-COUNT >= LOC-MAX-ENTRIES
+004590         DISPLAY 'LOC0999E HELLO - TABLE OVERFLOW, LIMIT IS '
+004600                 LOC-MAX-ENTRIES UPON CONSOLE
+004610         MOVE 900 TO RETURN-CODE
+004620         GO TO 8000-TERMINATE
+004630     END-IF.
+004640     ADD 1 TO LOC-COUNT.
+004650     MOVE ITEM-MASTER-RECORD TO LOC-ENTRY (LOC-COUNT).
+004660 2400-ADD-TABLE-ENTRY-EXIT.
+004670     EXIT.
+004680 
+004690*****************************************************************
+004700*  2500-WRITE-EXCEPTION - LOG A RECORD THAT FAILED EDIT          *
+004710*****************************************************************
+004720 2500-WRITE-EXCEPTION.
+004730     ADD 1 TO LOC-EXCEPTION-COUNT.
+004740     MOVE LOC-CODE OF ITEM-MASTER-RECORD TO EXC-LOCATION-CODE.
+004750     MOVE LOC-EDIT-REASON TO EXC-REASON.
+004760     WRITE LOC-EXCEPT-RECORD FROM LOC-EXC-DETAIL-LINE.
+004770 2500-WRITE-EXCEPTION-EXIT.
+004780     EXIT.
+004790 
+004800*****************************************************************
+004810*  2600-WRITE-CHECKPOINT - RECORD OUR POSITION SO A RESTART      *
+004820*                    DOES NOT HAVE TO REPROCESS THE WHOLE FILE   *
+004830*****************************************************************
+004840 2600-WRITE-CHECKPOINT.
+004850     MOVE 'CTL1' TO CKPT-KEY.
+004860     MOVE LOC-CODE OF ITEM-MASTER-RECORD TO CKPT-LAST-KEY-READ.
+004870     MOVE LOC-REPORT-DATE(7:4) TO CKPT-RUN-DATE(1:4).
+004880     MOVE LOC-CUR-MM TO CKPT-RUN-DATE(5:2).
+004890     MOVE LOC-CUR-DD TO CKPT-RUN-DATE(7:2).
+004900     MOVE LOC-RECS-PROCESSED TO CKPT-RECS-PROCESSED.
+004910     REWRITE LOC-CKPT-RECORD
+004920         INVALID KEY
+004930             WRITE LOC-CKPT-RECORD
+004940     END-REWRITE.
+004950     MOVE ZERO TO LOC-RECS-SINCE-CKPT.
+004960 2600-WRITE-CHECKPOINT-EXIT.
+004970     EXIT.
+004980 
+004990*****************************************************************
+005000*  5000-PRINT-LOCATION-REPORT - PAGINATED LOCATION LISTING       *
+005010*****************************************************************
+005020 5000-PRINT-LOCATION-REPORT.
+005030     MOVE LOC-REPORT-DATE TO HDG-2-DATE.
+005040     IF LOC-COUNT = 0
+005050         MOVE SPACES TO LOC-DETAIL-LINE
+005060         STRING 'NO ACTIVE LOCATIONS ON THE ITEM-MASTER FILE'
+005070             DELIMITED BY SIZE INTO LOC-DETAIL-LINE
+005080         PERFORM 5200-WRITE-REPORT-LINE
+005090             THRU 5200-WRITE-REPORT-LINE-EXIT
+005100     ELSE
+005110         PERFORM 5100-PRINT-ONE-LOCATION
+005120             THRU 5100-PRINT-ONE-LOCATION-EXIT
+005130             VARYING LOC-IDX FROM 1 BY 1
+005140             UNTIL LOC-IDX > LOC-COUNT
+005150     END-IF.
+005160     MOVE LOC-COUNT TO TOT-LOCATION-COUNT.
+005170     WRITE LOC-REPORT-RECORD FROM LOC-TOTAL-LINE.
+005180     MOVE LOC-EXCEPTION-COUNT TO EXC-TOTAL-COUNT.
+005190     WRITE LOC-EXCEPT-RECORD FROM LOC-EXC-TOTAL-LINE.
+005200 5000-PRINT-LOCATION-REPORT-EXIT.
+005210     EXIT.
+005220 
+005230 5100-PRINT-ONE-LOCATION.
+005240     IF LOC-LINE-COUNT >= LOC-LINES-PER-PAGE
+005250         PERFORM 5300-WRITE-PAGE-HEADINGS
+005260             THRU 5300-WRITE-PAGE-HEADINGS-EXIT
+005270     END-IF.
+005280     MOVE LOC-IDX TO DTL-SEQ-NO.
+005290     MOVE LOC-CODE OF LOC-ENTRY (LOC-IDX) TO DTL-LOCATION-CODE.
+005300     IF LOC-ACTIVE OF LOC-ENTRY (LOC-IDX)
+005310         MOVE 'ACTIVE' TO DTL-STATUS
+005320     ELSE
+005330         MOVE 'INACTIVE' TO DTL-STATUS
+005340     END-IF.
+005350     PERFORM 5200-WRITE-REPORT-LINE
+005360         THRU 5200-WRITE-REPORT-LINE-EXIT.
+005370 5100-PRINT-ONE-LOCATION-EXIT.
+005380     EXIT.
+005390 
+005400 5200-WRITE-REPORT-LINE.
+005410     WRITE LOC-REPORT-RECORD FROM LOC-DETAIL-LINE.
+005420     ADD 1 TO LOC-LINE-COUNT.
+005430 5200-WRITE-REPORT-LINE-EXIT.
+005440     EXIT.
+005450 
+005460 5300-WRITE-PAGE-HEADINGS.
+005470     ADD 1 TO LOC-PAGE-NUMBER.
+005480     MOVE LOC-PAGE-NUMBER TO HDG-1-PAGE.
+005490     IF LOC-PAGE-NUMBER > 1
+005500         WRITE LOC-REPORT-RECORD FROM LOC-HDG-1
+005510             BEFORE ADVANCING LOC-NEW-PAGE
+005520     ELSE
+005530         WRITE LOC-REPORT-RECORD FROM LOC-HDG-1
+005540     END-IF.
+005550     WRITE LOC-REPORT-RECORD FROM LOC-HDG-2.
+005560     WRITE LOC-REPORT-RECORD FROM LOC-HDG-3.
+005570     WRITE LOC-REPORT-RECORD FROM LOC-HDG-4.
+005580     MOVE ZERO TO LOC-LINE-COUNT.
+005590 5300-WRITE-PAGE-HEADINGS-EXIT.
+005600     EXIT.
+005610 
+005620*****************************************************************
+005630*  7000-CLEAR-CHECKPOINT - A CHECKPOINT MUST NOT OUTLIVE THE     *
+005640*                    RUN IT WAS WRITTEN FOR.  ON NORMAL          *
+005650*                    COMPLETION THE CTL1 RECORD IS DELETED SO A  *
+005660*                    LATER PARM='RESTART' (RESUBMITTED BY        *
+005670*                    MISTAKE AGAINST A RUN THAT ALREADY WENT TO  *
+005680*                    COMPLETION) FINDS NO CHECKPOINT AND STARTS  *
+005690*                    CLEAN INSTEAD OF SILENTLY SKIPPING EVERY    *
+005700*                    LOCATION UP TO THE STALE CHECKPOINT KEY     *
+005710*****************************************************************
+005720 7000-CLEAR-CHECKPOINT.
+005730     MOVE 'CTL1' TO CKPT-KEY.
+005740     DELETE LOC-CKPT-FILE RECORD
+005750         INVALID KEY
+005760             CONTINUE
+005770     END-DELETE.
+005780 7000-CLEAR-CHECKPOINT-EXIT.
+005790     EXIT.
+005800 
+005810*****************************************************************
+005820*  8000-TERMINATE - CLOSE THE FILES                              *
+005830*****************************************************************
+005840 8000-TERMINATE.
+005850     IF RETURN-CODE = ZERO
+005860         PERFORM 7000-CLEAR-CHECKPOINT
+005870             THRU 7000-CLEAR-CHECKPOINT-EXIT
+005880     END-IF.
+005890     CLOSE ITEM-MASTER
+005900           LOC-REPORT-FILE
+005910           LOC-EXCEPT-FILE
+005920           LOC-CKPT-FILE.
+005930     IF RETURN-CODE = ZERO
+005940         DISPLAY 'LOC0001I HELLO - NORMAL COMPLETION, '
+005950                 LOC-COUNT ' LOCATIONS, '
+005960                 LOC-EXCEPTION-COUNT ' EXCEPTIONS' UPON CONSOLE
+005970     ELSE
+005980         DISPLAY 'LOC0002E HELLO - ABENDING, RETURN CODE '
+005990                 RETURN-CODE UPON CONSOLE
+006000     END-IF.
+006010 8000-TERMINATE-EXIT.
+006020     EXIT.
+006030     STOP RUN.
