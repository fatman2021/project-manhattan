@@ -0,0 +1,311 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LOCRECON.
+000030 AUTHOR.        R S MORALES.
+000040 INSTALLATION.  DISTRIBUTION CENTER SYSTEMS.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*  LOCRECON - PICK-FACE LOCATION PHYSICAL COUNT RECONCILIATION   *
+000090*                                                                *
+000100*  COMPARES THE ITEM-MASTER FILE AGAINST A PHYSICAL COUNT        *
+000110*  EXTRACT (LOCPHYS) PRODUCED FROM THE WAREHOUSE HANDHELD        *
+000120*  SCANNERS AND REPORTS EVERY LOCATION THAT DOES NOT RECONCILE - *
+000130*  ON THE MASTER BUT NOT COUNTED, COUNTED BUT NOT ON THE         *
+000140*  MASTER, OR COUNTED WITH A DIFFERENT STATUS THAN THE MASTER    *
+000150*  SHOWS.                                                        *
+000160*                                                                *
+000170*  BOTH INPUTS MUST BE IN ASCENDING LOCATION CODE SEQUENCE.      *
+000180*  THE ITEM-MASTER IS READ IN KEY SEQUENCE BY DEFINITION;        *
+000190*  LOCPHYS MUST BE SORTED INTO LOCATION CODE SEQUENCE BEFORE     *
+000200*  THIS STEP RUNS (SEE JCL/LOCRECN.JCL).                         *
+000210*                                                                *
+000220*  MOD HISTORY                                                  *
+000230*  ---------- --- --------------------------------------------- *
+000240*  2026-08-09 RSM  ORIGINAL                                      *
+000250*****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 CONFIGURATION SECTION.
+000280 SOURCE-COMPUTER.  IBM-370.
+000290 OBJECT-COMPUTER.  IBM-370.
+000300 SPECIAL-NAMES.
+000310     C01 IS LOC-NEW-PAGE.
+000320 INPUT-OUTPUT SECTION.
+000330 FILE-CONTROL.
+000340     SELECT ITEM-MASTER      ASSIGN TO ITEMMAST
+000350            ORGANIZATION IS INDEXED
+000360            ACCESS MODE IS DYNAMIC
+000370            RECORD KEY IS LOC-CODE OF ITEM-MASTER-RECORD
+000380            FILE STATUS IS LOC-ITEMMAST-STATUS.
+000390 
+000400     SELECT LOC-PHYS-FILE    ASSIGN TO LOCPHYS
+000410            ORGANIZATION IS LINE SEQUENTIAL
+000420            FILE STATUS IS LOC-PHYS-STATUS.
+000430 
+000440     SELECT LOC-RECON-FILE   ASSIGN TO LOCRECON
+000450            ORGANIZATION IS LINE SEQUENTIAL
+000460            FILE STATUS IS LOC-RECON-STATUS.
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  ITEM-MASTER
+000500     LABEL RECORDS ARE STANDARD
+000510     RECORD CONTAINS 20 CHARACTERS.
+000520     COPY LOCREC
+000530         REPLACING ==:LOC-LVL:==    BY ==01==
+000540                   ==:LOC-NAME:==   BY ==ITEM-MASTER-RECORD==
+000550                   ==:LOC-SUBLVL:== BY ==05==
+000560                   ==:LOC-OCCURS:== BY ==      ==.
+000570 
+000580 FD  LOC-PHYS-FILE
+000590     LABEL RECORDS ARE STANDARD
+000600     RECORD CONTAINS 20 CHARACTERS.
+000610     COPY LOCREC
+000620         REPLACING ==:LOC-LVL:==    BY ==01==
+000630                   ==:LOC-NAME:==   BY ==LOC-PHYS-RECORD==
+000640                   ==:LOC-SUBLVL:== BY ==05==
+000650                   ==:LOC-OCCURS:== BY ==      ==.
+000660 
+000670 FD  LOC-RECON-FILE
+000680     LABEL RECORDS ARE STANDARD
+000690     RECORD CONTAINS 132 CHARACTERS.
+000700 01  LOC-RECON-RECORD                PIC X(132).
+000710 
+000720 WORKING-STORAGE SECTION.
+000730 01  LOC-ITEMMAST-STATUS             PIC X(02).
+000740     88  LOC-ITEMMAST-OK                 VALUE '00'.
+000750 01  LOC-PHYS-STATUS                 PIC X(02).
+000760     88  LOC-PHYS-OK                     VALUE '00'.
+000770 01  LOC-RECON-STATUS                PIC X(02).
+000780     88  LOC-RECON-OK                    VALUE '00'.
+000790 
+000800 01  LOC-MASTER-EOF-SWITCH           PIC X(01)  VALUE 'N'.
+000810     88  LOC-MASTER-EOF                  VALUE 'Y'.
+000820 01  LOC-PHYS-EOF-SWITCH             PIC X(01)  VALUE 'N'.
+000830     88  LOC-PHYS-EOF                    VALUE 'Y'.
+000840 
+000850 01  LOC-MASTER-KEY                  PIC X(10)  VALUE SPACES.
+000860 01  LOC-PHYS-KEY                    PIC X(10)  VALUE SPACES.
+000870 
+000880 01  LOC-DISCREPANCY-COUNT           PIC 9(06)  COMP VALUE ZERO.
+000890 01  LOC-DISCREPANCY-REASON          PIC X(20)  VALUE SPACES.
+000900 
+000910 01  LOC-CURRENT-DATE.
+000920     05  LOC-CURRENT-YYYY             PIC 9(04).
+000930     05  LOC-CURRENT-MM               PIC 9(02).
+000940     05  LOC-CURRENT-DD               PIC 9(02).
+000950 01  LOC-REPORT-DATE                 PIC X(10)  VALUE SPACES.
+000960 01  LOC-PAGE-NUMBER                 PIC 9(04)  COMP VALUE ZERO.
+000970 01  LOC-LINE-COUNT                  PIC 9(04)  COMP VALUE 99.
+000980 01  LOC-LINES-PER-PAGE              PIC 9(04)  COMP VALUE 20.
+000990 
+001000 01  LOC-RECON-HDG-1.
+001010     05  FILLER                      PIC X(20)  VALUE SPACES.
+001020     05  FILLER                      PIC X(37)
+001030         VALUE 'PICK-FACE LOCATION RECONCILIATION'.
+001040     05  FILLER                      PIC X(10)  VALUE SPACES.
+001050     05  FILLER                      PIC X(05)  VALUE 'PAGE '.
+001060     05  LOC-RECON-HDG-PAGE          PIC ZZZ9.
+001070 01  LOC-RECON-HDG-2.
+001080     05  FILLER                   PIC X(16)  VALUE 'RUN DATE : '.
+001090     05  LOC-RECON-HDG-DATE          PIC X(10).
+001100 01  LOC-RECON-HDG-3.
+001110     05  FILLER                      PIC X(12)  VALUE 'LOCATION'.
+001120     05  FILLER                   PIC X(30)  VALUE 'DISCREPANCY'.
+001130 
+001140 01  LOC-RECON-DETAIL-LINE.
+001150     05  FILLER                      PIC X(02)  VALUE SPACES.
+001160     05  LOC-RECON-DET-CODE          PIC X(10).
+001170     05  FILLER                      PIC X(02)  VALUE SPACES.
+001180     05  LOC-RECON-DET-REASON        PIC X(20).
+001190 
+001200 01  LOC-RECON-TOTAL-LINE.
+001210     05  FILLER                      PIC X(02)  VALUE SPACES.
+001220     05  FILLER                      PIC X(23)
+001230         VALUE 'TOTAL DISCREPANCIES : '.
+001240     05  LOC-RECON-TOT-COUNT         PIC ZZZ,ZZ9.
+001250 
+001260 PROCEDURE DIVISION.
+001270*****************************************************************
+001280*  0000-MAINLINE                                                 *
+001290*****************************************************************
+001300 0000-MAINLINE.
+001310     PERFORM 1000-INITIALIZE
+001320         THRU 1000-INITIALIZE-EXIT.
+001330     PERFORM 2000-RECONCILE-LOCATIONS
+001340         THRU 2000-RECONCILE-LOCATIONS-EXIT.
+001350     PERFORM 8000-TERMINATE
+001360         THRU 8000-TERMINATE-EXIT.
+001370 
+001380*****************************************************************
+001390*  1000-INITIALIZE - OPEN FILES AND GET THE RUN DATE             *
+001400*****************************************************************
+001410 1000-INITIALIZE.
+001420     OPEN INPUT ITEM-MASTER.
+001430     IF NOT LOC-ITEMMAST-OK
+001440         DISPLAY 'LOC0901E LOCRECON - ITEM-MASTER OPEN FAILED, '
+001450                 LOC-ITEMMAST-STATUS UPON CONSOLE
+001460         MOVE 16 TO RETURN-CODE
+001470         GO TO 8000-TERMINATE
+001480     END-IF.
+001490 
+001500     OPEN INPUT LOC-PHYS-FILE.
+001510     IF NOT LOC-PHYS-OK
+001520         DISPLAY 'LOC0902E LOCRECON - LOCPHYS OPEN FAILED, '
+001530                 LOC-PHYS-STATUS UPON CONSOLE
+001540         MOVE 16 TO RETURN-CODE
+001550         GO TO 8000-TERMINATE
+001560     END-IF.
+001570 
+001580     OPEN OUTPUT LOC-RECON-FILE.
+001590     IF NOT LOC-RECON-OK
+001600         DISPLAY 'LOC0903E LOCRECON - LOCRECON OPEN FAILED, '
+001610                 LOC-RECON-STATUS UPON CONSOLE
+001620         MOVE 16 TO RETURN-CODE
+001630         GO TO 8000-TERMINATE
+001640     END-IF.
+001650 
+001660     ACCEPT LOC-CURRENT-DATE FROM DATE YYYYMMDD.
+001670     STRING LOC-CURRENT-MM   DELIMITED BY SIZE
+001680            '/'              DELIMITED BY SIZE
+001690            LOC-CURRENT-DD   DELIMITED BY SIZE
+001700            '/'              DELIMITED BY SIZE
+001710            LOC-CURRENT-YYYY DELIMITED BY SIZE
+001720         INTO LOC-REPORT-DATE.
+001730 
+001740     PERFORM 2100-READ-MASTER
+001750         THRU 2100-READ-MASTER-EXIT.
+001760     PERFORM 2200-READ-PHYS
+001770         THRU 2200-READ-PHYS-EXIT.
+001780 1000-INITIALIZE-EXIT.
+001790     EXIT.
+001800 
+001810*****************************************************************
+001820*  2000-RECONCILE-LOCATIONS - MATCH-MERGE THE TWO KEY-SEQUENCED  *
+001830*                      FILES AND REPORT EVERY DISCREPANCY        *
+001840*****************************************************************
+001850 2000-RECONCILE-LOCATIONS.
+001860     PERFORM 2300-COMPARE-KEYS
+001870         THRU 2300-COMPARE-KEYS-EXIT
+001880         UNTIL LOC-MASTER-EOF AND LOC-PHYS-EOF.
+001890 2000-RECONCILE-LOCATIONS-EXIT.
+001900     EXIT.
+001910 
+001920 2100-READ-MASTER.
+001930     READ ITEM-MASTER NEXT RECORD
+001940         AT END
+001950             SET LOC-MASTER-EOF TO TRUE
+001960             MOVE HIGH-VALUES TO LOC-MASTER-KEY
+001970     END-READ.
+001980     IF NOT LOC-MASTER-EOF
+001990         MOVE LOC-CODE OF ITEM-MASTER-RECORD TO LOC-MASTER-KEY
+002000     END-IF.
+002010 2100-READ-MASTER-EXIT.
+002020     EXIT.
+002030 
+002040 2200-READ-PHYS.
+002050     READ LOC-PHYS-FILE
+002060         AT END
+002070             SET LOC-PHYS-EOF TO TRUE
+002080             MOVE HIGH-VALUES TO LOC-PHYS-KEY
+002090     END-READ.
+002100     IF NOT LOC-PHYS-EOF
+002110         MOVE LOC-CODE OF LOC-PHYS-RECORD TO LOC-PHYS-KEY
+002120     END-IF.
+002130 2200-READ-PHYS-EXIT.
+002140     EXIT.
+002150 
+002160 2300-COMPARE-KEYS.
+002170     EVALUATE TRUE
+002180         WHEN LOC-MASTER-KEY = LOC-PHYS-KEY
+002190             IF LOC-STATUS OF ITEM-MASTER-RECORD
+002200                     NOT = LOC-STATUS OF LOC-PHYS-RECORD
+002210                 MOVE 'STATUS MISMATCH' TO LOC-DISCREPANCY-REASON
+002220                 PERFORM 2400-WRITE-DISCREPANCY
+002230                     THRU 2400-WRITE-DISCREPANCY-EXIT
+002240             END-IF
+002250             PERFORM 2100-READ-MASTER
+002260                 THRU 2100-READ-MASTER-EXIT
+002270             PERFORM 2200-READ-PHYS
+002280                 THRU 2200-READ-PHYS-EXIT
+002290         WHEN LOC-MASTER-KEY < LOC-PHYS-KEY
+002300             MOVE 'NOT COUNTED' TO LOC-DISCREPANCY-REASON
+002310             PERFORM 2400-WRITE-DISCREPANCY
+002320                 THRU 2400-WRITE-DISCREPANCY-EXIT
+002330             PERFORM 2100-READ-MASTER
+002340                 THRU 2100-READ-MASTER-EXIT
+002350         WHEN OTHER
+002360             MOVE 'NOT ON MASTER' TO LOC-DISCREPANCY-REASON
+002370             PERFORM 2400-WRITE-DISCREPANCY
+002380                 THRU 2400-WRITE-DISCREPANCY-EXIT
+002390             PERFORM 2200-READ-PHYS
+002400                 THRU 2200-READ-PHYS-EXIT
+002410     END-EVALUATE.
+002420 2300-COMPARE-KEYS-EXIT.
+002430     EXIT.
+002440 
+002450*****************************************************************
+002460*  2400-WRITE-DISCREPANCY - WRITE ONE DETAIL LINE ON THE         *
+002470*                      RECONCILIATION REPORT                     *
+002480*****************************************************************
+002490 2400-WRITE-DISCREPANCY.
+002500     IF LOC-LINE-COUNT >= LOC-LINES-PER-PAGE
+002510         PERFORM 2500-WRITE-PAGE-HEADINGS
+002520             THRU 2500-WRITE-PAGE-HEADINGS-EXIT
+002530     END-IF.
+002540     IF LOC-MASTER-KEY < LOC-PHYS-KEY
+002550         MOVE LOC-MASTER-KEY TO LOC-RECON-DET-CODE
+002560     ELSE
+002570         MOVE LOC-PHYS-KEY TO LOC-RECON-DET-CODE
+002580     END-IF.
+002590     MOVE LOC-DISCREPANCY-REASON TO LOC-RECON-DET-REASON.
+002600     WRITE LOC-RECON-RECORD FROM LOC-RECON-DETAIL-LINE
+002610         AFTER ADVANCING 1 LINE.
+002620     ADD 1 TO LOC-LINE-COUNT.
+002630     ADD 1 TO LOC-DISCREPANCY-COUNT.
+002640 2400-WRITE-DISCREPANCY-EXIT.
+002650     EXIT.
+002660 
+002670*****************************************************************
+002680*  2500-WRITE-PAGE-HEADINGS                                      *
+002690*****************************************************************
+002700 2500-WRITE-PAGE-HEADINGS.
+002710     ADD 1 TO LOC-PAGE-NUMBER.
+002720     MOVE LOC-PAGE-NUMBER TO LOC-RECON-HDG-PAGE.
+002730     MOVE LOC-REPORT-DATE TO LOC-RECON-HDG-DATE.
+002740     IF LOC-PAGE-NUMBER = 1
+002750         WRITE LOC-RECON-RECORD FROM LOC-RECON-HDG-1
+002760             AFTER ADVANCING 1 LINE
+002770     ELSE
+002780         WRITE LOC-RECON-RECORD FROM LOC-RECON-HDG-1
+002790             AFTER ADVANCING LOC-NEW-PAGE
+002800     END-IF.
+002810     WRITE LOC-RECON-RECORD FROM LOC-RECON-HDG-2
+002820         AFTER ADVANCING 1 LINE.
+002830     WRITE LOC-RECON-RECORD FROM LOC-RECON-HDG-3
+002840         AFTER ADVANCING 2 LINES.
+002850     MOVE 3 TO LOC-LINE-COUNT.
+002860 2500-WRITE-PAGE-HEADINGS-EXIT.
+002870     EXIT.
+002880 
+002890*****************************************************************
+002900*  8000-TERMINATE - CLOSE THE FILES AND WRITE THE REPORT TOTAL   *
+002910*****************************************************************
+002920 8000-TERMINATE.
+002930     IF LOC-RECON-OK
+002940         MOVE LOC-DISCREPANCY-COUNT TO LOC-RECON-TOT-COUNT
+002950         WRITE LOC-RECON-RECORD FROM LOC-RECON-TOTAL-LINE
+002960             AFTER ADVANCING 2 LINES
+002970     END-IF.
+002980     CLOSE ITEM-MASTER
+002990           LOC-PHYS-FILE
+003000           LOC-RECON-FILE.
+003010     IF RETURN-CODE = ZERO
+003020         DISPLAY 'LOC0013I LOCRECON - NORMAL COMPLETION, '
+003030                 LOC-DISCREPANCY-COUNT ' DISCREPANCIES FOUND'
+003040                 UPON CONSOLE
+003050     ELSE
+003060         DISPLAY 'LOC0014E LOCRECON - ABENDING, RETURN CODE '
+003070                 RETURN-CODE UPON CONSOLE
+003080     END-IF.
+003090 8000-TERMINATE-EXIT.
+003100     EXIT.
+003110     STOP RUN.
