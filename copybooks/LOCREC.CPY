@@ -0,0 +1,21 @@
+000010****************************************************************
+000020*    L O C R E C  -  PICK-FACE LOCATION RECORD (SHARED)        *
+000030****************************************************************
+000040*  USED BY : HELLO, LOCXTR, LOCMAINT, LOCRECON                  *
+000050*                                                                *
+000060*  THIS COPYBOOK IS PARAMETERIZED SO IT CAN SERVE AS THE         *
+000070*  ITEM-MASTER FILE RECORD (01 LEVEL) OR AS ONE ENTRY OF AN      *
+000080*  OCCURS TABLE (05 LEVEL).  SUPPLY THE GROUP LEVEL, GROUP       *
+000090*  NAME, ELEMENTARY LEVEL AND OCCURS CLAUSE VIA REPLACING.       *
+000100*  SEE HELLO AND LOCXTR FOR SAMPLE COPY STATEMENTS.              *
+000110*                                                                *
+000120*  MOD HISTORY                                                   *
+000130*  ---------- --- ----------------------------------------------*
+000140*  2026-08-09 RSM  ORIGINAL - PUBLISHED FROM HELLO WS-TABLE      *
+000150****************************************************************
+000160  :LOC-LVL:  :LOC-NAME: :LOC-OCCURS:.
+000170      :LOC-SUBLVL:  LOC-CODE           PIC X(10).
+000180      :LOC-SUBLVL:  LOC-STATUS         PIC X(01).
+000190          88  LOC-ACTIVE                   VALUE 'A'.
+000200          88  LOC-INACTIVE                 VALUE 'I'.
+000210      :LOC-SUBLVL:  FILLER             PIC X(09).
